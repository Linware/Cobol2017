@@ -0,0 +1,101 @@
+	   IDENTIFICATION DIVISION.
+	   PROGRAM-ID. VALORA.
+	   ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+		   SELECT INDEXADO
+			   ASSIGN TO "INDEXAT.TXT"
+				   ACCESS MODE IS SEQUENTIAL
+				   ORGANIZATION IS INDEXED
+				   RECORD KEY IS NUMERO1.
+		   SELECT VALORACIO
+			   ASSIGN TO "VALORACIO.TXT"
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+	   FD INDEXADO.
+			  01 INDEXADO-OUT.
+					 05 NUMERO1     	PIC 9(5).
+					 05 NOMBRE        	PIC X(20).
+					 05 CANTIDAD 		PIC 9(3).
+					 05 PREU-UNITAT     PIC 9(4)V99.
+					 05 ORDRE   		PIC 9(3).
+					 05 ID-PRODUCTE     PIC X(2).
+
+	   FD VALORACIO.
+			  01 VL-REG.
+					 05 VL-ORDRE     	PIC Z(2)9.
+					 05 FILLER      	PIC X(1).
+					 05 VL-NUMERO1   	PIC Z(4)9.
+					 05 FILLER      	PIC X(1).
+					 05 VL-NOMBRE    	PIC X(20).
+					 05 FILLER      	PIC X(1).
+					 05 VL-ID-PRODUCTE 	PIC X(2).
+					 05 FILLER      	PIC X(1).
+					 05 VL-CANTIDAD  	PIC Z(6)9.
+					 05 FILLER      	PIC X(1).
+					 05 VL-PREU      	PIC Z(4)9.99.
+					 05 FILLER      	PIC X(1).
+					 05 VL-VALOR     	PIC Z(8)9.99.
+
+	   WORKING-STORAGE SECTION.
+		   01 FIN-FICHERO PIC X(5) VALUE "FALSE".
+		   01 WS-VALOR-LINIA PIC 9(7)V99 VALUE ZERO.
+		   01 WS-VALOR-TOTAL PIC 9(9)V99 VALUE ZERO.
+		   01 WS-REGISTRES   PIC 9(7) VALUE ZERO.
+
+	   PROCEDURE DIVISION.
+	   MAINLINE.
+		   PERFORM INICI-RTN  THRU FIN-INICI-RTN
+		   PERFORM PROCES-RTN THRU FIN-PROCES-RTN
+			   UNTIL FIN-FICHERO = "TRUE"
+		   PERFORM TOTAL-RTN  THRU FIN-TOTAL-RTN
+		   PERFORM TANCAR-RTN THRU FIN-TANCAR-RTN
+		   STOP RUN.
+
+	   FIN-MAINLINE. EXIT.
+
+	   INICI-RTN.
+		   OPEN INPUT  INDEXADO.
+		   OPEN OUTPUT VALORACIO.
+		   READ INDEXADO
+			   AT END SET FIN-FICHERO TO "TRUE"
+		   END-READ.
+
+	   FIN-INICI-RTN. EXIT.
+
+	   PROCES-RTN.
+		   MOVE SPACES         TO VL-REG
+		   COMPUTE WS-VALOR-LINIA = CANTIDAD * PREU-UNITAT
+		   ADD WS-VALOR-LINIA TO WS-VALOR-TOTAL
+		   ADD 1              TO WS-REGISTRES
+
+		   MOVE ORDRE         TO VL-ORDRE
+		   MOVE NUMERO1       TO VL-NUMERO1
+		   MOVE NOMBRE        TO VL-NOMBRE
+		   MOVE ID-PRODUCTE   TO VL-ID-PRODUCTE
+		   MOVE CANTIDAD      TO VL-CANTIDAD
+		   MOVE PREU-UNITAT   TO VL-PREU
+		   MOVE WS-VALOR-LINIA TO VL-VALOR
+		   WRITE VL-REG
+
+		   READ INDEXADO
+			   AT END SET FIN-FICHERO TO "TRUE"
+		   END-READ.
+
+	   FIN-PROCES-RTN. EXIT.
+
+	   TOTAL-RTN.
+		   MOVE SPACES        TO VL-REG
+		   MOVE "TOTAL"       TO VL-NOMBRE
+		   MOVE WS-REGISTRES  TO VL-CANTIDAD
+		   MOVE WS-VALOR-TOTAL TO VL-VALOR
+		   WRITE VL-REG.
+
+	   FIN-TOTAL-RTN. EXIT.
+
+	   TANCAR-RTN.
+		   CLOSE INDEXADO, VALORACIO.
+
+	   FIN-TANCAR-RTN. EXIT.
