@@ -0,0 +1,89 @@
+	   IDENTIFICATION DIVISION.
+	   PROGRAM-ID. CONSULTA.
+	   ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+		   SELECT INDEXADO
+			   ASSIGN TO "INDEXAT.TXT"
+				   ACCESS MODE IS DYNAMIC
+				   ORGANIZATION IS INDEXED
+				   RECORD KEY IS NUMERO1
+				   ALTERNATE RECORD KEY IS ID-PRODUCTE
+					   WITH DUPLICATES.
+		   SELECT CONSULTA-OUT
+			   ASSIGN TO "CONSULTA.TXT"
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+	   FD INDEXADO.
+			  01 INDEXADO-OUT.
+					 05 NUMERO1     	PIC 9(5).
+					 05 NOMBRE        	PIC X(20).
+					 05 CANTIDAD 		PIC 9(3).
+					 05 PREU-UNITAT     PIC 9(4)V99.
+					 05 ORDRE   		PIC 9(3).
+					 05 ID-PRODUCTE     PIC X(2).
+
+	   FD CONSULTA-OUT.
+			  01 CS-REG.
+					 05 CS-ID-PRODUCTE 	PIC X(2).
+					 05 FILLER      	PIC X(1).
+					 05 CS-NUMERO1   	PIC Z(4)9.
+					 05 FILLER      	PIC X(1).
+					 05 CS-ORDRE     	PIC Z(2)9.
+					 05 FILLER      	PIC X(1).
+					 05 CS-NOMBRE    	PIC X(20).
+					 05 FILLER      	PIC X(1).
+					 05 CS-CANTIDAD  	PIC ZZ9.
+					 05 FILLER      	PIC X(1).
+					 05 CS-PREU      	PIC Z(4)9.99.
+
+	   WORKING-STORAGE SECTION.
+		   01 FIN-FICHERO      PIC X(5) VALUE "FALSE".
+		   01 WS-PRODUCTE-CERCAT PIC X(2) VALUE SPACES.
+		   01 WS-TROBATS       PIC 9(5) VALUE ZERO.
+
+	   PROCEDURE DIVISION.
+	   MAINLINE.
+		   ACCEPT WS-PRODUCTE-CERCAT FROM COMMAND-LINE
+
+		   OPEN INPUT  INDEXADO.
+		   OPEN OUTPUT CONSULTA-OUT.
+
+		   MOVE WS-PRODUCTE-CERCAT TO ID-PRODUCTE
+		   START INDEXADO KEY IS = ID-PRODUCTE
+			   INVALID KEY SET FIN-FICHERO TO "TRUE"
+		   END-START
+
+		   IF FIN-FICHERO NOT = "TRUE"
+			   READ INDEXADO NEXT RECORD
+				   AT END SET FIN-FICHERO TO "TRUE"
+			   END-READ
+		   END-IF
+
+		   PERFORM LLISTAR-RTN THRU FIN-LLISTAR-RTN
+			   UNTIL FIN-FICHERO = "TRUE"
+				   OR ID-PRODUCTE NOT = WS-PRODUCTE-CERCAT
+
+		   CLOSE INDEXADO, CONSULTA-OUT.
+		   STOP RUN.
+
+	   FIN-MAINLINE. EXIT.
+
+	   LLISTAR-RTN.
+		   MOVE SPACES      TO CS-REG
+		   MOVE ID-PRODUCTE TO CS-ID-PRODUCTE
+		   MOVE NUMERO1     TO CS-NUMERO1
+		   MOVE ORDRE       TO CS-ORDRE
+		   MOVE NOMBRE      TO CS-NOMBRE
+		   MOVE CANTIDAD    TO CS-CANTIDAD
+		   MOVE PREU-UNITAT TO CS-PREU
+		   WRITE CS-REG
+		   ADD 1 TO WS-TROBATS
+
+		   READ INDEXADO NEXT RECORD
+			   AT END SET FIN-FICHERO TO "TRUE"
+		   END-READ.
+
+	   FIN-LLISTAR-RTN. EXIT.
