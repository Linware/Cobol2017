@@ -8,9 +8,20 @@
 				   ORGANIZATION IS LINE SEQUENTIAL.
 		   SELECT INDEXADO
 			   ASSIGN TO "INDEXAT.TXT"
-				   ACCESS MODE IS SEQUENTIAL
+				   ACCESS MODE IS DYNAMIC
 				   ORGANIZATION IS INDEXED
-				   RECORD KEY IS NUMERO1.
+				   RECORD KEY IS NUMERO1
+				   ALTERNATE RECORD KEY IS ID-PRODUCTE IN INDEXADO-OUT
+					   WITH DUPLICATES.
+		   SELECT RECHAZOS-IDX
+			   ASSIGN TO "RECHAZOS_IDX.TXT"
+				   ORGANIZATION IS LINE SEQUENTIAL.
+		   SELECT TRANSACCIONS
+			   ASSIGN TO "TRANSACC.TXT"
+				   ORGANIZATION IS LINE SEQUENTIAL.
+		   SELECT RPTCONTROL
+			   ASSIGN TO "CONTROL_TST.TXT"
+				   ORGANIZATION IS LINE SEQUENTIAL.
 
 	   DATA DIVISION.
 	   FILE SECTION.
@@ -32,26 +43,227 @@
 					 05 ORDRE   		PIC 9(3).
 					 05 ID-PRODUCTE     PIC X(2).
 
+	   FD RECHAZOS-IDX.
+			  01 RJ-IDX-REG.
+					 05 RJ-NUMERO1   	PIC 9(5).
+					 05 FILLER      	PIC X(1).
+					 05 RJ-NOMBRE   	PIC X(20).
+					 05 FILLER      	PIC X(1).
+					 05 RJ-ORDRE    	PIC 9(3).
+					 05 FILLER      	PIC X(1).
+					 05 RJ-MOTIU    	PIC X(40).
+
+	   FD TRANSACCIONS.
+			  01 TX-REG.
+					 05 TX-TIPO       	PIC X(1).
+					 05 TX-NUMERO1    	PIC 9(5).
+					 05 TX-NOMBRE     	PIC X(20).
+					 05 TX-CANTIDAD   	PIC 9(3).
+					 05 TX-PREU-UNITAT 	PIC 9(4)V99.
+					 05 TX-ORDRE      	PIC 9(3).
+					 05 TX-ID-PRODUCTE 	PIC X(2).
+
+	   FD RPTCONTROL.
+			  01 CT-REG.
+					 05 CT-ETIQUETA   	PIC X(25).
+					 05 FILLER       	PIC X(1).
+					 05 CT-VALOR      	PIC X(20).
+
 	   WORKING-STORAGE SECTION.
 		   01 FIN-FICHERO PIC X(5) VALUE "FALSE".
+		   01 WS-MODE PIC X(32) VALUE SPACES.
+
+		   01 WS-CONTADORS.
+			   05 WS-COMPT-LLEGITS    PIC 9(7) VALUE ZERO.
+			   05 WS-COMPT-ESCRITS    PIC 9(7) VALUE ZERO.
+			   05 WS-COMPT-RECHAZOS   PIC 9(7) VALUE ZERO.
+			   05 WS-COMPT-ALTES      PIC 9(7) VALUE ZERO.
+			   05 WS-COMPT-CANVIS     PIC 9(7) VALUE ZERO.
+			   05 WS-COMPT-BAIXES     PIC 9(7) VALUE ZERO.
+
+		   01 WS-TEMPS.
+			   05 WS-DATA-INICI  PIC X(8).
+			   05 WS-HORA-INICI  PIC X(8).
+			   05 WS-DATA-FI     PIC X(8).
+			   05 WS-HORA-FI     PIC X(8).
 
 	   PROCEDURE DIVISION.
+	   MAINLINE.
+		   ACCEPT WS-MODE FROM COMMAND-LINE
+		   ACCEPT WS-DATA-INICI FROM DATE
+		   ACCEPT WS-HORA-INICI FROM TIME
+
+		   IF WS-MODE(1:5) = "MAINT" OR WS-MODE(1:5) = "maint"
+			   PERFORM MAINT-RTN THRU FIN-MAINT-RTN
+		   ELSE
+			   PERFORM REBUILD-RTN THRU FIN-REBUILD-RTN
+		   END-IF
+
+		   PERFORM ESCRIURE-RPTCONTROL THRU FIN-ESCRIURE-RPTCONTROL
+
+		   STOP RUN.
+
+	   FIN-MAINLINE. EXIT.
+
 	   REBUILD-RTN.
+		   MOVE "FALSE" TO FIN-FICHERO
 		   OPEN INPUT  SEQUENCIAL.
 		   OPEN OUTPUT INDEXADO.
-		   READ SEQUENCIAL 
+		   OPEN OUTPUT RECHAZOS-IDX.
+		   READ SEQUENCIAL
 		   AT END SET FIN-FICHERO TO "TRUE"
 	   END-READ.
 
 	   PERFORM UNTIL FIN-FICHERO = "TRUE"
+		   ADD 1 TO WS-COMPT-LLEGITS
 		   WRITE INDEXADO-OUT FROM SEQUENCIAL-IN
-			   INVALID KEY DISPLAY "NO RECORD"
+			   INVALID KEY
+				   DISPLAY "NO RECORD"
+				   MOVE SPACES TO RJ-IDX-REG
+				   MOVE NUMERO IN SEQUENCIAL-IN TO RJ-NUMERO1
+				   MOVE NOMBRE IN SEQUENCIAL-IN TO RJ-NOMBRE
+				   MOVE ORDRE  IN SEQUENCIAL-IN TO RJ-ORDRE
+				   MOVE "NUMERO1 DUPLICAT EN EL REBUILD" TO RJ-MOTIU
+				   WRITE RJ-IDX-REG
+				   ADD 1 TO WS-COMPT-RECHAZOS
+			   NOT INVALID KEY
+				   ADD 1 TO WS-COMPT-ESCRITS
 		   END-WRITE
 
-		   READ SEQUENCIAL 
+		   READ SEQUENCIAL
+			   AT END SET FIN-FICHERO TO "TRUE"
+		   END-READ
+	   END-PERFORM.
+
+	   CLOSE INDEXADO, SEQUENCIAL, RECHAZOS-IDX.
+
+	   FIN-REBUILD-RTN. EXIT.
+
+	   MAINT-RTN.
+		   MOVE "FALSE" TO FIN-FICHERO
+		   OPEN I-O    INDEXADO.
+		   OPEN INPUT  TRANSACCIONS.
+		   OPEN OUTPUT RECHAZOS-IDX.
+		   READ TRANSACCIONS
+		   AT END SET FIN-FICHERO TO "TRUE"
+	   END-READ.
+
+	   PERFORM UNTIL FIN-FICHERO = "TRUE"
+		   ADD 1 TO WS-COMPT-LLEGITS
+
+		   EVALUATE TX-TIPO
+			   WHEN "A" WHEN "a"
+				   MOVE TX-NUMERO1     TO NUMERO1
+				   MOVE TX-NOMBRE      TO NOMBRE IN INDEXADO-OUT
+				   MOVE TX-CANTIDAD    TO CANTIDAD IN INDEXADO-OUT
+				   MOVE TX-PREU-UNITAT TO PREU-UNITAT IN INDEXADO-OUT
+				   MOVE TX-ORDRE       TO ORDRE IN INDEXADO-OUT
+				   MOVE TX-ID-PRODUCTE TO ID-PRODUCTE IN INDEXADO-OUT
+				   WRITE INDEXADO-OUT
+					   INVALID KEY
+						   PERFORM REBUTJAR-TRANSACCIO
+							   THRU FIN-REBUTJAR-TRANSACCIO
+					   NOT INVALID KEY
+						   ADD 1 TO WS-COMPT-ALTES
+						   ADD 1 TO WS-COMPT-ESCRITS
+				   END-WRITE
+
+			   WHEN "C" WHEN "c"
+				   MOVE TX-NUMERO1 TO NUMERO1
+				   READ INDEXADO
+					   INVALID KEY
+						   PERFORM REBUTJAR-TRANSACCIO
+							   THRU FIN-REBUTJAR-TRANSACCIO
+					   NOT INVALID KEY
+						   MOVE TX-NOMBRE      TO NOMBRE IN INDEXADO-OUT
+						   MOVE TX-CANTIDAD    TO CANTIDAD IN INDEXADO-OUT
+						   MOVE TX-PREU-UNITAT TO PREU-UNITAT
+							   IN INDEXADO-OUT
+						   MOVE TX-ORDRE       TO ORDRE IN INDEXADO-OUT
+						   MOVE TX-ID-PRODUCTE TO ID-PRODUCTE
+							   IN INDEXADO-OUT
+						   REWRITE INDEXADO-OUT
+							   INVALID KEY
+								   PERFORM REBUTJAR-TRANSACCIO
+									   THRU FIN-REBUTJAR-TRANSACCIO
+							   NOT INVALID KEY
+								   ADD 1 TO WS-COMPT-CANVIS
+								   ADD 1 TO WS-COMPT-ESCRITS
+						   END-REWRITE
+				   END-READ
+
+			   WHEN "D" WHEN "d"
+				   MOVE TX-NUMERO1 TO NUMERO1
+				   DELETE INDEXADO
+					   INVALID KEY
+						   PERFORM REBUTJAR-TRANSACCIO
+							   THRU FIN-REBUTJAR-TRANSACCIO
+					   NOT INVALID KEY
+						   ADD 1 TO WS-COMPT-BAIXES
+				   END-DELETE
+
+			   WHEN OTHER
+				   PERFORM REBUTJAR-TRANSACCIO THRU FIN-REBUTJAR-TRANSACCIO
+		   END-EVALUATE
+
+		   READ TRANSACCIONS
 			   AT END SET FIN-FICHERO TO "TRUE"
 		   END-READ
 	   END-PERFORM.
 
-	   CLOSE INDEXADO, SEQUENCIAL.
-	   STOP RUN.  
\ No newline at end of file
+	   CLOSE INDEXADO, TRANSACCIONS, RECHAZOS-IDX.
+
+	   FIN-MAINT-RTN. EXIT.
+
+	   REBUTJAR-TRANSACCIO.
+		   MOVE SPACES     TO RJ-IDX-REG
+		   MOVE TX-NUMERO1 TO RJ-NUMERO1
+		   MOVE TX-NOMBRE  TO RJ-NOMBRE
+		   MOVE TX-ORDRE   TO RJ-ORDRE
+		   MOVE "TRANSACCIO DE MANTENIMENT REBUTJADA" TO RJ-MOTIU
+		   WRITE RJ-IDX-REG
+		   ADD 1 TO WS-COMPT-RECHAZOS.
+
+	   FIN-REBUTJAR-TRANSACCIO. EXIT.
+
+	   ESCRIURE-RPTCONTROL.
+		   ACCEPT WS-DATA-FI FROM DATE
+		   ACCEPT WS-HORA-FI FROM TIME
+
+		   OPEN OUTPUT RPTCONTROL
+		   MOVE SPACES TO CT-REG
+
+		   MOVE "DATA INICI"           TO CT-ETIQUETA
+		   MOVE WS-DATA-INICI          TO CT-VALOR
+		   WRITE CT-REG
+		   MOVE "HORA INICI"           TO CT-ETIQUETA
+		   MOVE WS-HORA-INICI          TO CT-VALOR
+		   WRITE CT-REG
+		   MOVE "DATA FI"              TO CT-ETIQUETA
+		   MOVE WS-DATA-FI             TO CT-VALOR
+		   WRITE CT-REG
+		   MOVE "HORA FI"              TO CT-ETIQUETA
+		   MOVE WS-HORA-FI             TO CT-VALOR
+		   WRITE CT-REG
+		   MOVE "REGISTRES LLEGITS"    TO CT-ETIQUETA
+		   MOVE WS-COMPT-LLEGITS       TO CT-VALOR
+		   WRITE CT-REG
+		   MOVE "REGISTRES ESCRITS"    TO CT-ETIQUETA
+		   MOVE WS-COMPT-ESCRITS       TO CT-VALOR
+		   WRITE CT-REG
+		   MOVE "ALTES"                TO CT-ETIQUETA
+		   MOVE WS-COMPT-ALTES         TO CT-VALOR
+		   WRITE CT-REG
+		   MOVE "CANVIS"               TO CT-ETIQUETA
+		   MOVE WS-COMPT-CANVIS        TO CT-VALOR
+		   WRITE CT-REG
+		   MOVE "BAIXES"               TO CT-ETIQUETA
+		   MOVE WS-COMPT-BAIXES        TO CT-VALOR
+		   WRITE CT-REG
+		   MOVE "RECHAZOS"             TO CT-ETIQUETA
+		   MOVE WS-COMPT-RECHAZOS      TO CT-VALOR
+		   WRITE CT-REG
+
+		   CLOSE RPTCONTROL.
+
+	   FIN-ESCRIURE-RPTCONTROL. EXIT.  
\ No newline at end of file
