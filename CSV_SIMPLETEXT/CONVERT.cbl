@@ -18,6 +18,21 @@
             SELECT OUTFILE02 ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL
             STATUS IS FS-OUTFILE02.
+            SELECT DETALLE ASSIGN "DETALLE.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            STATUS IS FS-DETALLE.
+            SELECT RESUMEN ASSIGN "RESUMEN.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            STATUS IS FS-RESUMEN.
+            SELECT RECHAZOS ASSIGN "RECHAZOS.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            STATUS IS FS-RECHAZOS.
+            SELECT CHECKPOINT ASSIGN "CHECKPOINT.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            STATUS IS FS-CHECKPOINT.
+            SELECT RPTCONTROL ASSIGN "CONTROL.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            STATUS IS FS-RPTCONTROL.
             SELECT ORDENAR ASSIGN "SORT".
 
        DATA DIVISION.
@@ -39,7 +54,7 @@
             05 FILLER            PIC X(01).
             05 OF-ZGEO01         PIC X(09).
             05 FILLER            PIC X(01).
-            05 OF-CONTADOR01     PIC 9(02).
+            05 OF-CONTADOR01     PIC 9(03).
         FD OUTFILE02.
         01 OF-REG02.
             05 OF-NUMERO         PIC X(07).
@@ -48,7 +63,48 @@
             05 FILLER            PIC X(01).
             05 OF-ZGEO           PIC X(09).
             05 FILLER            PIC X(01).
-            05 OF-CONTADOR       PIC 9(02).
+            05 OF-CONTADOR       PIC 9(03).
+        FD DETALLE.
+        01 DE-REG.
+            05 DE-COGNOM         PIC X(20).
+            05 FILLER            PIC X(01).
+            05 DE-ZGEO           PIC X(09).
+            05 FILLER            PIC X(01).
+            05 DE-NUMERO         PIC X(07).
+        FD RESUMEN.
+        01 RS-REG.
+            05 RS-ZGEO           PIC X(09).
+            05 FILLER            PIC X(01).
+            05 RS-COGNOMS        PIC 9(05).
+            05 FILLER            PIC X(01).
+            05 RS-DUPLICATS      PIC 9(05).
+        FD RECHAZOS.
+        01 RJ-REG.
+            05 RJ-LINIA          PIC X(39).
+            05 FILLER            PIC X(01).
+            05 RJ-MOTIU          PIC X(40).
+        FD CHECKPOINT.
+        01 CP-REG.
+            05 CP-FASE           PIC 9(02).
+            05 FILLER            PIC X(01).
+            05 CP-DATA           PIC X(08).
+            05 FILLER            PIC X(01).
+            05 CP-HORA           PIC X(08).
+            05 FILLER            PIC X(01).
+            05 CP-COMPT-ENTRADA  PIC 9(07).
+            05 FILLER            PIC X(01).
+            05 CP-COMPT-INFORME  PIC 9(07).
+            05 FILLER            PIC X(01).
+            05 CP-COMPT-DETALLE  PIC 9(07).
+            05 FILLER            PIC X(01).
+            05 CP-COMPT-RECHAZOS PIC 9(05).
+            05 FILLER            PIC X(01).
+            05 CP-ZONES-TOTAL    PIC 9(03).
+        FD RPTCONTROL.
+        01 CT-REG.
+            05 CT-ETIQUETA       PIC X(30).
+            05 FILLER            PIC X(01).
+            05 CT-VALOR          PIC X(20).
         SD ORDENAR.
         01 OR-REG.
             05 OR-NUMERO         PIC X(07).
@@ -57,7 +113,7 @@
             05 FILLER            PIC X(01).
             05 OR-ZGEO           PIC X(09).
             05 FILLER            PIC X(01).
-            05 OR-CONTADOR       PIC 9(02).
+            05 OR-CONTADOR       PIC 9(03).
 
        WORKING-STORAGE SECTION.
         01 WS-DADES.
@@ -67,13 +123,17 @@
             05 FILLER            PIC X(1).
             05 ZGEO              PIC X(09).
             05 FILLER            PIC X(1).
-            05 WS-CONTADOR       PIC X(02).
+            05 WS-CONTADOR       PIC X(03).
 
 
         01 SWITCH             PIC X.
             88 FIN-FICHERO       VALUE "S".
             88 NO-FIN-FICHERO    VALUE "N".
 
+        01 DADES-PENDENTS-SW   PIC X VALUE "N".
+            88 DADES-PENDENTS     VALUE "S".
+            88 NO-DADES-PENDENTS  VALUE "N".
+
         01 ESCRIBIR-LINIA.
            05 WR-NUMERO       PIC X(7).
            05 FILLER          PIC X(1).
@@ -81,43 +141,118 @@
            05 FILLER          PIC X(1).
            05 WR-ZGEO         PIC X(09).
            05 FILLER          PIC X(1).
-           05 WR-CONTADOR     PIC X(02).
+           05 WR-CONTADOR     PIC X(03).
 
         01 FS-STATUS.
             05 FS-INFILE      PIC X(02).
             05 FS-OUTFILE     PIC X(02).
             05 FS-OUTFILE02   PIC X(02).
+            05 FS-DETALLE     PIC X(02).
+            05 FS-RESUMEN     PIC X(02).
+            05 FS-RECHAZOS    PIC X(02).
+            05 FS-CHECKPOINT  PIC X(02).
+            05 FS-RPTCONTROL     PIC X(02).
+
+        01 CP-FASE-ACTUAL      PIC 9(02) VALUE ZERO.
+
+        01 WS-RPTCONTROL-DADES.
+            05 WS-DATA-INICI     PIC X(08).
+            05 WS-HORA-INICI     PIC X(08).
+            05 WS-DATA-FI        PIC X(08).
+            05 WS-HORA-FI        PIC X(08).
+            05 WS-COMPTADOR-ENTRADA   PIC 9(07) VALUE ZERO.
+            05 WS-COMPTADOR-INFORME   PIC 9(07) VALUE ZERO.
+            05 WS-COMPTADOR-DETALLE   PIC 9(07) VALUE ZERO.
+
+        01 TAULA-LIMITS.
+            05 TAULA-MAX-OCURR   PIC 9(03) VALUE 200.
+            05 ZONES-MAX-OCURR   PIC 9(03) VALUE 200.
+            05 MAX-ERRORS-LECTURA PIC 9(03) VALUE 010.
+
+        01 COMPT-ERRORS-CONSECUTIUS PIC 9(03) VALUE ZERO.
+
+        01 ZONA-TROBADA-SW     PIC X VALUE "N".
+            88 ZONA-TROBADA      VALUE "S".
+            88 ZONA-NO-TROBADA   VALUE "N".
+
+        01 ZONES-TOTAL          PIC 9(03) VALUE ZERO.
+        01 ZI                   PIC 9(03).
+
+        01 ZONES.
+            05 ZONA-TAULA       OCCURS 200 TIMES.
+                10 ZN-ZGEO        PIC X(09).
+                10 ZN-COGNOMS     PIC 9(05).
+                10 ZN-DUPLICATS   PIC 9(05).
+
+        01 CAMPS-TROBATS       PIC 9(02).
+        01 LONG-NUMERO         PIC 9(02).
+        01 LONG-COGNOM         PIC 9(02).
+        01 LONG-ZGEO           PIC 9(02).
+        01 WS-PUNTER           PIC 9(03).
+        01 WS-LONG-LINIA       PIC 9(03).
+
+        01 REGISTRE-VALID-SW   PIC X VALUE "S".
+            88 REGISTRE-VALID     VALUE "S".
+            88 REGISTRE-INVALID   VALUE "N".
+
+        01 MOTIU-RECHAZO       PIC X(40).
+        01 COMPTADOR-RECHAZOS  PIC 9(05) VALUE ZERO.
 
         01 TAULES.
-            05 TAULA-INTERNA    OCCURS 20 TIMES.
+            05 TAULA-INTERNA    OCCURS 200 TIMES.
                 10 T-NUMERO   PIC X(07).
                 10 FILLER     PIC X(01).
                 10 T-COGNOM   PIC X(20).
                 10 FILLER     PIC X(01).
                 10 T-ZGEO     PIC X(09).
                 10 FILLER     PIC X(01).
-                10 T-CONTADOR PIC 9(02).
+                10 T-CONTADOR PIC 9(03).
 
-        01 CONTADOR            PIC 9(02).
+        01 CONTADOR            PIC 9(03).
+        01 SUB-IDX              PIC 9(03).
 
        PROCEDURE DIVISION.
 
        PROCESO.
 
-           PERFORM ABRIR-ARCHIVOS01    THRU FIN-ABRIR-ARCHIVOS01
-           PERFORM LEER-ESCRIBIR       THRU FIN-LEER-ESCRIBIR
-                                       UNTIL FIN-FICHERO
-           PERFORM ORDENAR01           THRU FIN-ORDENAR01
-           PERFORM CERRAR-ARCHIVOS     THRU FIN-CERRAR-ARCHIVOS
-           PERFORM ABRIR-ARCHIVOS02    THRU FIN-ABRIR-ARCHIVOS02
-           PERFORM LEERTEMPORAL        THRU FIN-LEERTEMPORAL
-           MOVE 1 TO CONTADOR
-           PERFORM ELIMINAREP          THRU FIN-ELIMINAREP
-                                       UNTIL FIN-FICHERO
-           PERFORM CERRAR-ARCHIVOS     THRU FIN-CERRAR-ARCHIVOS
-           PERFORM ABRIR-ARCHIVOS03    THRU FIN-ABRIR-ARCHIVOS03
-           PERFORM ORDENAR02           THRU FIN-ORDENAR02
-                                       UNTIL FIN-FICHERO
+           ACCEPT WS-DATA-INICI FROM DATE
+           ACCEPT WS-HORA-INICI FROM TIME
+
+           PERFORM LLEGIR-CHECKPOINT   THRU FIN-LLEGIR-CHECKPOINT
+
+           IF CP-FASE-ACTUAL < 1
+               PERFORM ABRIR-ARCHIVOS01    THRU FIN-ABRIR-ARCHIVOS01
+               PERFORM LEER-ESCRIBIR       THRU FIN-LEER-ESCRIBIR
+                                           UNTIL FIN-FICHERO
+               PERFORM ORDENAR01           THRU FIN-ORDENAR01
+               PERFORM CERRAR-ARCHIVOS     THRU FIN-CERRAR-ARCHIVOS
+               MOVE 1 TO CP-FASE-ACTUAL
+               PERFORM GRAVAR-CHECKPOINT   THRU FIN-GRAVAR-CHECKPOINT
+           END-IF
+
+           IF CP-FASE-ACTUAL < 2
+               PERFORM ABRIR-ARCHIVOS02    THRU FIN-ABRIR-ARCHIVOS02
+               PERFORM LEERTEMPORAL        THRU FIN-LEERTEMPORAL
+               MOVE 1 TO CONTADOR
+               PERFORM ELIMINAREP          THRU FIN-ELIMINAREP
+                                           UNTIL FIN-FICHERO
+               IF DADES-PENDENTS
+                   SUBTRACT 1 FROM CONTADOR
+                   PERFORM ESCRIURE-GRUP   THRU FIN-ESCRIURE-GRUP
+               END-IF
+               PERFORM ESCRIURE-RESUM      THRU FIN-ESCRIURE-RESUM
+               PERFORM CERRAR-ARCHIVOS     THRU FIN-CERRAR-ARCHIVOS
+               MOVE 2 TO CP-FASE-ACTUAL
+               PERFORM GRAVAR-CHECKPOINT   THRU FIN-GRAVAR-CHECKPOINT
+           END-IF
+
+           IF CP-FASE-ACTUAL < 3
+               PERFORM ABRIR-ARCHIVOS03    THRU FIN-ABRIR-ARCHIVOS03
+               PERFORM ORDENAR02           THRU FIN-ORDENAR02
+           ELSE
+               PERFORM ESCRIURE-RPTCONTROL THRU FIN-ESCRIURE-RPTCONTROL
+               PERFORM BORRAR-CHECKPOINT   THRU FIN-BORRAR-CHECKPOINT
+           END-IF
 
            PERFORM FINALIZAR.
 
@@ -127,14 +262,16 @@
 
            OPEN INPUT  INFILE
            OPEN OUTPUT OUTFILE
-           OPEN OUTPUT OUTFILE02.
+           OPEN OUTPUT OUTFILE02
+           OPEN OUTPUT RECHAZOS.
 
        FIN-ABRIR-ARCHIVOS01.EXIT.
 
        ABRIR-ARCHIVOS02.
 
            OPEN INPUT  OUTFILE02
-           OPEN OUTPUT OUTFILE.
+           OPEN OUTPUT OUTFILE
+           OPEN OUTPUT DETALLE.
 
        FIN-ABRIR-ARCHIVOS02.EXIT.
 
@@ -149,7 +286,9 @@
 
            CLOSE INFILE
                  OUTFILE
-                 OUTFILE02.
+                 OUTFILE02
+                 DETALLE
+                 RECHAZOS.
 
        FIN-CERRAR-ARCHIVOS.EXIT.
 
@@ -158,24 +297,98 @@
 
             EVALUATE FS-INFILE
                WHEN ZEROES
-                   UNSTRING IN-REG DELIMITED BY ','
-                   INTO NUMERO
-                        COGNOM
-                        ZGEO
-                   END-UNSTRING
-                   MOVE NUMERO TO WR-NUMERO
-                   MOVE COGNOM TO WR-COGNOM
-                   MOVE ZGEO   TO WR-ZGEO
-                   WRITE OF-REG FROM ESCRIBIR-LINIA
+                   MOVE ZERO TO COMPT-ERRORS-CONSECUTIUS
+                   ADD 1 TO WS-COMPTADOR-ENTRADA
+                   MOVE 1 TO WS-PUNTER
+                   MOVE ZERO TO CAMPS-TROBATS
+                   MOVE LENGTH OF IN-REG TO WS-LONG-LINIA
+                   PERFORM TROBAR-FI-LINIA THRU FIN-TROBAR-FI-LINIA
+                       UNTIL WS-LONG-LINIA = 0
+                          OR IN-REG(WS-LONG-LINIA:1) NOT = SPACE
+
+                   SET REGISTRE-VALID TO TRUE
+                   MOVE SPACES TO MOTIU-RECHAZO
+
+                   IF WS-LONG-LINIA > 0
+                       UNSTRING IN-REG(1:WS-LONG-LINIA) DELIMITED BY ','
+                       INTO NUMERO COUNT IN LONG-NUMERO
+                            COGNOM COUNT IN LONG-COGNOM
+                            ZGEO   COUNT IN LONG-ZGEO
+                       WITH POINTER WS-PUNTER
+                       TALLYING IN CAMPS-TROBATS
+                       END-UNSTRING
+                   END-IF
+
+                   IF CAMPS-TROBATS < 3
+                       SET REGISTRE-INVALID TO TRUE
+                       MOVE "CAMP EN BLANC O COMA ABSENT A LA LINIA"
+                            TO MOTIU-RECHAZO
+                   ELSE
+                       IF LONG-NUMERO > 7 OR LONG-COGNOM > 20
+                          OR LONG-ZGEO > 9
+                           SET REGISTRE-INVALID TO TRUE
+                           MOVE "CAMP MASSA LLARG, TRUNCAT EN LLEGIR"
+                                TO MOTIU-RECHAZO
+                       ELSE
+                           IF WS-PUNTER <= WS-LONG-LINIA
+                               SET REGISTRE-INVALID TO TRUE
+                               MOVE "MASSA CAMPS A LA LINIA"
+                                    TO MOTIU-RECHAZO
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   IF REGISTRE-INVALID
+                       PERFORM ESCRIURE-RECHAZO
+                               THRU FIN-ESCRIURE-RECHAZO
+                   ELSE
+                       MOVE SPACES TO ESCRIBIR-LINIA
+                       MOVE NUMERO TO WR-NUMERO
+                       MOVE COGNOM TO WR-COGNOM
+                       MOVE ZGEO   TO WR-ZGEO
+                       WRITE OF-REG FROM ESCRIBIR-LINIA
+                   END-IF
                WHEN 10
                    SET FIN-FICHERO TO TRUE
                WHEN OTHER
-                   PERFORM FINALIZAR
+                   ADD 1 TO COMPT-ERRORS-CONSECUTIUS
+                   MOVE "ERROR DE LECTURA AL FITXER D'ENTRADA"
+                        TO MOTIU-RECHAZO
+                   PERFORM ESCRIURE-RECHAZO
+                           THRU FIN-ESCRIURE-RECHAZO
+                   IF COMPT-ERRORS-CONSECUTIUS >= MAX-ERRORS-LECTURA
+                       PERFORM ABEND-ERROR-LECTURA
+                   END-IF
                END-EVALUATE.
 
 
        FIN-LEER-ESCRIBIR. EXIT.
 
+       TROBAR-FI-LINIA.
+
+           SUBTRACT 1 FROM WS-LONG-LINIA.
+
+       FIN-TROBAR-FI-LINIA. EXIT.
+
+       ESCRIURE-RECHAZO.
+
+           MOVE SPACES        TO RJ-REG
+           MOVE IN-REG        TO RJ-LINIA
+           MOVE MOTIU-RECHAZO TO RJ-MOTIU
+           WRITE RJ-REG
+           ADD 1 TO COMPTADOR-RECHAZOS.
+
+       FIN-ESCRIURE-RECHAZO. EXIT.
+
+       ABEND-ERROR-LECTURA.
+
+           DISPLAY "CRUCE-ARCHIVOS - ABEND: " MAX-ERRORS-LECTURA
+                   " ERRORS DE LECTURA CONSECUTIUS AL FITXER D'ENTRADA"
+           MOVE 16 TO RETURN-CODE
+           PERFORM FINALIZAR.
+
+       FIN-ABEND-ERROR-LECTURA. EXIT.
+
        LEERINFORME.
 
            SET NO-FIN-FICHERO TO TRUE
@@ -258,22 +471,121 @@
            ON ASCENDING OR-CONTADOR
            USING     OUTFILE
            GIVING     OUTFILE02
+
+           MOVE 3 TO CP-FASE-ACTUAL
+           PERFORM GRAVAR-CHECKPOINT THRU FIN-GRAVAR-CHECKPOINT
+           PERFORM ESCRIURE-RPTCONTROL  THRU FIN-ESCRIURE-RPTCONTROL
+           PERFORM BORRAR-CHECKPOINT THRU FIN-BORRAR-CHECKPOINT
+
            GOBACK.
 
        FIN-ORDENAR02.EXIT.
 
+       LLEGIR-CHECKPOINT.
+
+           MOVE ZERO TO CP-FASE-ACTUAL
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT = "00"
+               READ CHECKPOINT
+               IF FS-CHECKPOINT = "00"
+                   MOVE CP-FASE          TO CP-FASE-ACTUAL
+                   MOVE CP-COMPT-ENTRADA TO WS-COMPTADOR-ENTRADA
+                   MOVE CP-COMPT-INFORME TO WS-COMPTADOR-INFORME
+                   MOVE CP-COMPT-DETALLE TO WS-COMPTADOR-DETALLE
+                   MOVE CP-COMPT-RECHAZOS TO COMPTADOR-RECHAZOS
+                   MOVE CP-ZONES-TOTAL    TO ZONES-TOTAL
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+
+       FIN-LLEGIR-CHECKPOINT. EXIT.
+
+       GRAVAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT
+           MOVE SPACES TO CP-REG
+           ACCEPT CP-DATA FROM DATE
+           ACCEPT CP-HORA FROM TIME
+           MOVE CP-FASE-ACTUAL        TO CP-FASE
+           MOVE WS-COMPTADOR-ENTRADA  TO CP-COMPT-ENTRADA
+           MOVE WS-COMPTADOR-INFORME  TO CP-COMPT-INFORME
+           MOVE WS-COMPTADOR-DETALLE  TO CP-COMPT-DETALLE
+           MOVE COMPTADOR-RECHAZOS    TO CP-COMPT-RECHAZOS
+           MOVE ZONES-TOTAL           TO CP-ZONES-TOTAL
+           WRITE CP-REG
+           CLOSE CHECKPOINT.
+
+       FIN-GRAVAR-CHECKPOINT. EXIT.
+
+       BORRAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT
+           MOVE SPACES TO CP-REG
+           MOVE ZERO TO CP-FASE
+           MOVE SPACES TO CP-DATA CP-HORA
+           MOVE ZERO TO CP-COMPT-ENTRADA
+           MOVE ZERO TO CP-COMPT-INFORME
+           MOVE ZERO TO CP-COMPT-DETALLE
+           MOVE ZERO TO CP-COMPT-RECHAZOS
+           MOVE ZERO TO CP-ZONES-TOTAL
+           WRITE CP-REG
+           CLOSE CHECKPOINT.
+
+       FIN-BORRAR-CHECKPOINT. EXIT.
+
+       ESCRIURE-RPTCONTROL.
+
+           ACCEPT WS-DATA-FI FROM DATE
+           ACCEPT WS-HORA-FI FROM TIME
+
+           OPEN OUTPUT RPTCONTROL
+           MOVE SPACES TO CT-REG
+
+           MOVE "DATA INICI"                TO CT-ETIQUETA
+           MOVE WS-DATA-INICI               TO CT-VALOR
+           WRITE CT-REG
+           MOVE "HORA INICI"                TO CT-ETIQUETA
+           MOVE WS-HORA-INICI               TO CT-VALOR
+           WRITE CT-REG
+           MOVE "DATA FI"                   TO CT-ETIQUETA
+           MOVE WS-DATA-FI                  TO CT-VALOR
+           WRITE CT-REG
+           MOVE "HORA FI"                   TO CT-ETIQUETA
+           MOVE WS-HORA-FI                  TO CT-VALOR
+           WRITE CT-REG
+           MOVE "REGISTRES ENTRADA"         TO CT-ETIQUETA
+           MOVE WS-COMPTADOR-ENTRADA        TO CT-VALOR
+           WRITE CT-REG
+           MOVE "GRUPS UNICS INFORME"       TO CT-ETIQUETA
+           MOVE WS-COMPTADOR-INFORME        TO CT-VALOR
+           WRITE CT-REG
+           MOVE "REGISTRES DETALLE"         TO CT-ETIQUETA
+           MOVE WS-COMPTADOR-DETALLE        TO CT-VALOR
+           WRITE CT-REG
+           MOVE "ZONES RESUM"               TO CT-ETIQUETA
+           MOVE ZONES-TOTAL                 TO CT-VALOR
+           WRITE CT-REG
+           MOVE "REGISTRES RECHAZOS"        TO CT-ETIQUETA
+           MOVE COMPTADOR-RECHAZOS          TO CT-VALOR
+           WRITE CT-REG
+
+           CLOSE RPTCONTROL.
+
+       FIN-ESCRIURE-RPTCONTROL. EXIT.
+
        ELIMINAREP.
 
+           IF CONTADOR > TAULA-MAX-OCURR
+               PERFORM ABEND-TAULA-DESBORDADA
+           END-IF
+
            MOVE WS-DADES TO TAULA-INTERNA(CONTADOR)
+           SET DADES-PENDENTS TO TRUE
            PERFORM LEERTEMPORAL THRU FIN-LEERTEMPORAL
                IF     T-COGNOM(CONTADOR) NOT EQUAL TO COGNOM
                     OR T-ZGEO(CONTADOR) NOT EQUAL TO ZGEO
 
-                        MOVE T-COGNOM(CONTADOR) TO WR-COGNOM
-                    MOVE T-NUMERO(CONTADOR) TO WR-NUMERO
-                    MOVE T-ZGEO(CONTADOR)    TO WR-ZGEO
-                    MOVE CONTADOR             TO WR-CONTADOR
-                    WRITE OF-REG FROM ESCRIBIR-LINIA
+                    PERFORM ESCRIURE-GRUP THRU FIN-ESCRIURE-GRUP
                     MOVE 1 TO CONTADOR
                ELSE
                     ADD 1 TO CONTADOR
@@ -281,6 +593,86 @@
 
        FIN-ELIMINAREP.EXIT.
 
+       ESCRIURE-GRUP.
+
+           MOVE SPACES TO ESCRIBIR-LINIA
+           MOVE T-COGNOM(CONTADOR) TO WR-COGNOM
+           MOVE T-NUMERO(CONTADOR) TO WR-NUMERO
+           MOVE T-ZGEO(CONTADOR)    TO WR-ZGEO
+           MOVE CONTADOR             TO WR-CONTADOR
+           WRITE OF-REG FROM ESCRIBIR-LINIA
+           ADD 1 TO WS-COMPTADOR-INFORME
+
+           MOVE SPACES TO DE-REG
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > CONTADOR
+               MOVE T-COGNOM(CONTADOR) TO DE-COGNOM
+               MOVE T-ZGEO(CONTADOR)   TO DE-ZGEO
+               MOVE T-NUMERO(SUB-IDX)  TO DE-NUMERO
+               WRITE DE-REG
+               ADD 1 TO WS-COMPTADOR-DETALLE
+           END-PERFORM
+
+           PERFORM ACUMULAR-ZONA THRU FIN-ACUMULAR-ZONA.
+
+       FIN-ESCRIURE-GRUP. EXIT.
+
+       ABEND-TAULA-DESBORDADA.
+
+           DISPLAY "CRUCE-ARCHIVOS - ABEND: GRUP " T-COGNOM(1) " / "
+                   T-ZGEO(1) " SUPERA EL LIMIT DE " TAULA-MAX-OCURR
+                   " ENTRADES DUPLICADES (TAULA-INTERNA)"
+           MOVE 16 TO RETURN-CODE
+           PERFORM FINALIZAR.
+
+       FIN-ABEND-TAULA-DESBORDADA. EXIT.
+
+       ACUMULAR-ZONA.
+
+           SET ZONA-NO-TROBADA TO TRUE
+           PERFORM VARYING ZI FROM 1 BY 1 UNTIL ZI > ZONES-TOTAL
+               IF ZN-ZGEO(ZI) = T-ZGEO(CONTADOR)
+                   ADD 1        TO ZN-COGNOMS(ZI)
+                   ADD CONTADOR TO ZN-DUPLICATS(ZI)
+                   SET ZONA-TROBADA TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF ZONA-NO-TROBADA
+               IF ZONES-TOTAL >= ZONES-MAX-OCURR
+                   PERFORM ABEND-ZONES-DESBORDADA
+               END-IF
+               ADD 1 TO ZONES-TOTAL
+               MOVE T-ZGEO(CONTADOR) TO ZN-ZGEO(ZONES-TOTAL)
+               MOVE 1                TO ZN-COGNOMS(ZONES-TOTAL)
+               MOVE CONTADOR          TO ZN-DUPLICATS(ZONES-TOTAL)
+           END-IF.
+
+       FIN-ACUMULAR-ZONA. EXIT.
+
+       ABEND-ZONES-DESBORDADA.
+
+           DISPLAY "CRUCE-ARCHIVOS - ABEND: ZONES GEOGRAFIQUES "
+                   "SUPEREN EL LIMIT DE " ZONES-MAX-OCURR
+           MOVE 16 TO RETURN-CODE
+           PERFORM FINALIZAR.
+
+       FIN-ABEND-ZONES-DESBORDADA. EXIT.
+
+       ESCRIURE-RESUM.
+
+           OPEN OUTPUT RESUMEN
+           MOVE SPACES TO RS-REG
+           PERFORM VARYING ZI FROM 1 BY 1 UNTIL ZI > ZONES-TOTAL
+               MOVE ZN-ZGEO(ZI)      TO RS-ZGEO
+               MOVE ZN-COGNOMS(ZI)   TO RS-COGNOMS
+               MOVE ZN-DUPLICATS(ZI) TO RS-DUPLICATS
+               WRITE RS-REG
+           END-PERFORM
+           CLOSE RESUMEN.
+
+       FIN-ESCRIURE-RESUM. EXIT.
+
        FINALIZAR.
 
            CLOSE INFILE
